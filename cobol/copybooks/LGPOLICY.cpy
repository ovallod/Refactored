@@ -0,0 +1,34 @@
+      ******************************************************************
+      * LGPOLICY - DB2 host variable layout for the POLICY/MOTOR join
+      *            used by GET-MOTOR-DB2-INFO / UPDATE-MOTOR-DB2-INFO.
+      *            Copied straight into WORKING-STORAGE (not a group)
+      *            so DB2-POLICY-COMMON and DB2-MOTOR line up byte for
+      *            byte with CA-POLICY-COMMON and CA-MOTOR in LGCMAREA,
+      *            which lets both be moved across in a single MOVE.
+      ******************************************************************
+       01 DB2-POLICY-COMMON.
+          03 DB2-ISSUEDATE           PIC X(10)  VALUE SPACES.
+          03 DB2-EXPIRYDATE          PIC X(10)  VALUE SPACES.
+          03 DB2-LASTCHANGED         PIC X(10)  VALUE SPACES.
+          03 DB2-BROKERID            PIC 9(09)  VALUE ZERO.
+          03 DB2-BROKERSREF          PIC X(15)  VALUE SPACES.
+          03 DB2-PAYMENT             PIC 9(09)  VALUE ZERO.
+       01 DB2-MOTOR.
+          03 DB2-M-MAKE              PIC X(15)  VALUE SPACES.
+          03 DB2-M-MODEL             PIC X(15)  VALUE SPACES.
+          03 DB2-M-VALUE             PIC 9(09)  VALUE ZERO.
+          03 DB2-M-REGNUMBER         PIC X(09)  VALUE SPACES.
+          03 DB2-M-COLOUR            PIC X(10)  VALUE SPACES.
+          03 DB2-M-CC                PIC 9(04)  VALUE ZERO.
+          03 DB2-M-MANUFACTURED      PIC 9(04)  VALUE ZERO.
+          03 DB2-M-PREMIUM           PIC 9(09)  VALUE ZERO.
+          03 DB2-M-ACCIDENTS         PIC 9(02)  VALUE ZERO.
+      *   Length of DB2-MOTOR / CA-MOTOR (77) - used to ref-mod the
+      *   bulk MOVE of DB2-MOTOR onto CA-MOTOR.
+       01 WS-MOTOR-LEN               PIC S9(4)  COMP VALUE +77.
+      *   Length of CA-MOTOR plus the CA-M-FILLER end-of-data marker
+      *   (77 + 20) - used to size the v1 commarea length check.
+       01 WS-FULL-MOTOR-LEN          PIC S9(4)  COMP VALUE +97.
+      *   Length of CA-MOTOR-V2-EXTENSION (3 + 2) - added on to the
+      *   v1 length when negotiating the versioned commarea.
+       01 WS-V2-EXTENSION-LEN        PIC S9(4)  COMP VALUE +5.
