@@ -0,0 +1,54 @@
+      ******************************************************************
+      * LGCMAREA - Commarea layout for the motor policy interface
+      *            (GET-MOTOR-DB2-INFO / UPDATE-MOTOR-DB2-INFO).
+      *            Copied into 01 DFHCOMMAREA-1 in RAEXPORT.
+      ******************************************************************
+      * CA-RETURN-CODE values set by RAEXPORT -
+      *   SPACES  request completed normally
+      *   '01'    customer/policy number not found
+      *   '90'    unexpected SQLCODE - see CSMT / SQLERRORLOG
+      *   '95'    REGNUMBER / MAKE / COLOUR failed validation
+      *   '98'    caller commarea too small for the data returned
+      ******************************************************************
+      * CA-COMMAREA-VERSION is set by GET-MOTOR-DB2-INFO to tell the
+      * caller which generation of fields it actually populated -
+      *   '01'    original MOTOR fields only (CA-MOTOR)
+      *   '02'    '01' fields plus the CA-MOTOR-V2-EXTENSION fields,
+      *           only returned when the caller's commarea was large
+      *           enough to hold them
+      ******************************************************************
+           03 CA-RETURN-CODE          PIC X(02)  VALUE SPACES.
+           03 CA-COMMAREA-VERSION     PIC X(02)  VALUE SPACES.
+           03 CA-CUSTOMER-NUM         PIC 9(09)  VALUE ZERO.
+           03 CA-POLICY-NUM           PIC 9(09)  VALUE ZERO.
+           03 CA-POLICY-COMMON.
+             05 CA-ISSUE-DATE           PIC X(10)  VALUE SPACES.
+             05 CA-EXPIRY-DATE          PIC X(10)  VALUE SPACES.
+             05 CA-LAST-CHANGED         PIC X(10)  VALUE SPACES.
+      *      CA-BROKERID = 0 on input to UPDATE-MOTOR-DB2-INFO means
+      *      "clear the broker assignment", not "assign to broker 0"
+             05 CA-BROKERID             PIC 9(09)  VALUE ZERO.
+      *      CA-BROKERSREFERENCE = SPACES on input means "clear it"
+             05 CA-BROKERSREFERENCE     PIC X(15)  VALUE SPACES.
+      *      CA-PAYMENT = 0 on input means "clear the payment plan"
+             05 CA-PAYMENT              PIC 9(09)  VALUE ZERO.
+      *      CA-MOTOR mirrors DB2-MOTOR in LGPOLICY field for field -
+      *      GET-MOTOR-DB2-INFO moves DB2-MOTOR straight on top of it.
+           03 CA-MOTOR.
+             05 CA-M-MAKE               PIC X(15)  VALUE SPACES.
+             05 CA-M-MODEL              PIC X(15)  VALUE SPACES.
+             05 CA-M-VALUE              PIC 9(09)  VALUE ZERO.
+             05 CA-M-REGNUMBER          PIC X(09)  VALUE SPACES.
+             05 CA-M-COLOUR             PIC X(10)  VALUE SPACES.
+             05 CA-M-CC                 PIC 9(04)  VALUE ZERO.
+             05 CA-M-MANUFACTURED       PIC 9(04)  VALUE ZERO.
+             05 CA-M-PREMIUM            PIC 9(09)  VALUE ZERO.
+             05 CA-M-ACCIDENTS          PIC 9(02)  VALUE ZERO.
+      *      Only populated, and only sent back, when the caller's
+      *      commarea is big enough - see WS-REQUIRED-CA-LEN-V2.
+           03 CA-MOTOR-V2-EXTENSION.
+             05 CA-M-TELEMATICSSCORE    PIC 9(03)  VALUE ZERO.
+             05 CA-M-YEARSNOCLAIMS      PIC 9(02)  VALUE ZERO.
+      *      Marked 'FINAL' by GET-MOTOR-DB2-INFO once all the motor
+      *      data that fits has been moved to the commarea.
+           03 CA-M-FILLER              PIC X(20)  VALUE SPACES.
