@@ -0,0 +1,62 @@
+      ******************************************************************
+      * DGENAPP - DB2 DECLARE TABLE statements for the tables used by
+      *           RAEXPORT and the batch programs derived from it.
+      *           Brought in via EXEC SQL INCLUDE DGENAPP so the DB2
+      *           precompiler can bind column types to the host
+      *           variables in LGPOLICY; it generates no COBOL of its
+      *           own.
+      ******************************************************************
+           EXEC SQL DECLARE POLICY TABLE
+           ( POLICYNUMBER          INTEGER      NOT NULL,
+             CUSTOMERNUMBER        INTEGER      NOT NULL,
+             ISSUEDATE             CHAR(10)     NOT NULL,
+             EXPIRYDATE            CHAR(10)     NOT NULL,
+             LASTCHANGED           CHAR(10)     NOT NULL,
+             BROKERID              INTEGER          ,
+             BROKERSREFERENCE      CHAR(15)         ,
+             PAYMENT               INTEGER
+           ) END-EXEC.
+
+           EXEC SQL DECLARE MOTOR TABLE
+           ( POLICYNUMBER          INTEGER      NOT NULL,
+             MAKE                  CHAR(15)     NOT NULL,
+             MODEL                 CHAR(15)     NOT NULL,
+             VALUE                 INTEGER      NOT NULL,
+             REGNUMBER             CHAR(09)     NOT NULL,
+             COLOUR                CHAR(10)     NOT NULL,
+             CC                    SMALLINT     NOT NULL,
+             YEAROFMANUFACTURE     SMALLINT     NOT NULL,
+             PREMIUM               INTEGER      NOT NULL,
+             ACCIDENTS             INTEGER      NOT NULL,
+             TELEMATICSSCORE       SMALLINT         ,
+             YEARSNOCLAIMS         SMALLINT
+           ) END-EXEC.
+
+           EXEC SQL DECLARE MOTOR_HISTORY TABLE
+           ( POLICYNUMBER          INTEGER      NOT NULL,
+             OLDMAKE               CHAR(15)     NOT NULL,
+             OLDMODEL              CHAR(15)     NOT NULL,
+             OLDVALUE              INTEGER      NOT NULL,
+             OLDCC                 SMALLINT     NOT NULL,
+             OLDPREMIUM            INTEGER      NOT NULL,
+             OLDACCIDENTS          INTEGER      NOT NULL,
+             CHANGEDATE            CHAR(10)     NOT NULL,
+             CHANGETIME            CHAR(08)     NOT NULL,
+             CHANGESQLCODE         INTEGER      NOT NULL
+           ) END-EXEC.
+
+           EXEC SQL DECLARE SQLERRORLOG TABLE
+           ( LOGDATE               CHAR(10)     NOT NULL,
+             LOGTIME               CHAR(08)     NOT NULL,
+             SQLREQTEXT            CHAR(16)     NOT NULL,
+             SQLCODEVALUE          INTEGER      NOT NULL,
+             CUSTOMERNUMBER        INTEGER          ,
+             POLICYNUMBER          INTEGER
+           ) END-EXEC.
+
+           EXEC SQL DECLARE BATCHCKPT TABLE
+           ( JOBNAME                CHAR(08)    NOT NULL,
+             LASTPOLICYNUMBER       INTEGER     NOT NULL,
+             CHECKPOINTDATE         CHAR(10)    NOT NULL,
+             CHECKPOINTTIME         CHAR(08)    NOT NULL
+           ) END-EXEC.
