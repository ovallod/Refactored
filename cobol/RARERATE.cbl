@@ -0,0 +1,312 @@
+      ******************************************************************
+      * Bulk premium re-rating batch job - walks the whole MOTOR table
+      * in POLICYNUMBER order, reapplies the accident/CC/vehicle-age
+      * premium formula RAEXPORT uses online, and commits in chunks so
+      * a book-wide rating change can be rolled out overnight instead
+      * of one CICS transaction per policy.
+      *
+      * Restartable: the last POLICYNUMBER successfully committed is
+      * recorded in BATCHCKPT under this job's name at every commit
+      * interval, so a rerun after an abend resumes just past the last
+      * checkpoint instead of re-rating the whole table again.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RARERATE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-JOBNAME                    PIC X(08) VALUE 'RARERATE'.
+       01  WS-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+           88 WS-EOF                     VALUE 'Y'.
+      *    Set only when the cursor stops on a real SQLCODE, not on
+      *    the SQLCODE 100 that means the whole table has been rated -
+      *    TERMINATE-RERATE-RUN must not clear the checkpoint on this
+       01  WS-FETCH-ERROR-SWITCH         PIC X(01) VALUE 'N'.
+           88 WS-FETCH-ERROR             VALUE 'Y'.
+      *    Set when the UPDATE itself fails - the row was fetched but
+      *    never actually re-rated, so it must not be counted or
+      *    checkpointed as done
+       01  WS-UPDATE-ERROR-SWITCH        PIC X(01) VALUE 'N'.
+           88 WS-UPDATE-ERROR            VALUE 'Y'.
+      *    Policy number of the last row whose UPDATE actually
+      *    succeeded - COMMIT-AND-CHECKPOINT must checkpoint this, not
+      *    whatever the cursor happens to be sitting on, or a failed
+      *    row could be checkpointed past
+       01  WS-LAST-GOOD-POLICYNUMBER     PIC S9(9) COMP VALUE ZERO.
+       01  WS-ROW-COUNT                  PIC S9(9) COMP VALUE ZERO.
+       01  WS-COMMIT-COUNT               PIC S9(9) COMP VALUE ZERO.
+       01  WS-COMMIT-INTERVAL            PIC S9(9) COMP VALUE +1000.
+       01  WS-DATE                       PIC X(10) VALUE SPACES.
+       01  WS-TIME                       PIC X(8)  VALUE SPACES.
+      *    This is a batch program with no CICS task context to ask
+      *    for the time of day, so the run date/time comes from the
+      *    intrinsic clock instead of EXEC CICS ASKTIME/FORMATTIME
+       01  WS-CURRENT-DATE-TIME.
+           03 WS-CDT-YYYY                PIC 9(4).
+           03 WS-CDT-MM                  PIC 9(2).
+           03 WS-CDT-DD                  PIC 9(2).
+           03 WS-CDT-HH                  PIC 9(2).
+           03 WS-CDT-MI                  PIC 9(2).
+           03 WS-CDT-SS                  PIC 9(2).
+           03 FILLER                     PIC X(07).
+       01  WS-CURRENT-YEAR               PIC 9(4)  VALUE ZERO.
+       01  WS-VEHICLE-AGE                PIC S9(4) COMP VALUE ZERO.
+       01  WS-PREMIUM-FACTORS.
+           03 WS-ACCIDENT-FACTOR         PIC 9V99  VALUE 1.00.
+           03 WS-CC-FACTOR               PIC 9V99  VALUE 1.00.
+           03 WS-AGE-FACTOR              PIC 9V99  VALUE 1.00.
+       01  WS-HAVE-CHECKPOINT-SWITCH     PIC X(01) VALUE 'N'.
+           88 WS-HAVE-CHECKPOINT         VALUE 'Y'.
+       01  WS-LAST-CKPT-POLICYNUMBER     PIC S9(9) COMP VALUE ZERO.
+
+       COPY LGPOLICY.
+
+       01  DB2-POLICYNUM-INT             PIC S9(9) COMP VALUE ZERO.
+       01  DB2-M-CC-INT                  PIC S9(4) COMP VALUE ZERO.
+       01  DB2-M-MANUFACTURED-INT        PIC S9(4) COMP VALUE ZERO.
+       01  DB2-M-ACCIDENTS-INT           PIC S9(9) COMP VALUE ZERO.
+       01  DB2-M-PREMIUM-INT             PIC S9(9) COMP VALUE ZERO.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE DGENAPP
+           END-EXEC.
+
+      ******************************************************************
+      * Cursor walks MOTOR in POLICYNUMBER order, resuming past the
+      * last checkpointed policy when one is on file for this job
+      ******************************************************************
+      *    WITH HOLD - the interval COMMIT in COMMIT-AND-CHECKPOINT
+      *    must not close this cursor, or the next FETCH would fail
+           EXEC SQL
+             DECLARE RARATECSR CURSOR WITH HOLD FOR
+             SELECT   POLICYNUMBER, CC, YEAROFMANUFACTURE,
+                      ACCIDENTS, PREMIUM
+               FROM   MOTOR
+               WHERE  POLICYNUMBER > :WS-LAST-CKPT-POLICYNUMBER
+               ORDER BY POLICYNUMBER
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       RERATE-WHOLE-BOOK.
+           PERFORM INITIALIZE-RERATE-RUN
+           PERFORM RERATE-ONE-POLICY UNTIL WS-EOF
+           PERFORM TERMINATE-RERATE-RUN
+           STOP RUN.
+
+      * Get today's date for the age band, read any prior checkpoint
+      * for this job and open the cursor from that point on
+       INITIALIZE-RERATE-RUN.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CDT-MM   DELIMITED BY SIZE
+                  '/'         DELIMITED BY SIZE
+                  WS-CDT-DD   DELIMITED BY SIZE
+                  '/'         DELIMITED BY SIZE
+                  WS-CDT-YYYY DELIMITED BY SIZE
+                  INTO WS-DATE
+           END-STRING
+           STRING WS-CDT-HH   DELIMITED BY SIZE
+                  ':'         DELIMITED BY SIZE
+                  WS-CDT-MI   DELIMITED BY SIZE
+                  ':'         DELIMITED BY SIZE
+                  WS-CDT-SS   DELIMITED BY SIZE
+                  INTO WS-TIME
+           END-STRING
+           MOVE WS-CDT-YYYY TO WS-CURRENT-YEAR
+
+           PERFORM READ-LAST-CHECKPOINT
+
+           EXEC SQL
+             OPEN RARATECSR
+           END-EXEC
+
+           PERFORM FETCH-NEXT-POLICY.
+           EXIT.
+
+      * A checkpoint row for this job means a prior run stopped part
+      * way through - resume the cursor just past that policy
+       READ-LAST-CHECKPOINT.
+           EXEC SQL
+             SELECT LASTPOLICYNUMBER
+               INTO :WS-LAST-CKPT-POLICYNUMBER
+               FROM BATCHCKPT
+               WHERE JOBNAME = :WS-JOBNAME
+           END-EXEC
+
+           IF SQLCODE IN SQLCA = 0
+             SET WS-HAVE-CHECKPOINT TO TRUE
+           ELSE
+             MOVE ZERO TO WS-LAST-CKPT-POLICYNUMBER
+           END-IF.
+           EXIT.
+
+      * Re-rate the current row, commit and checkpoint every
+      * WS-COMMIT-INTERVAL rows, then fetch the next one. A row whose
+      * UPDATE fails stops the run in place instead of being counted -
+      * the checkpoint stays on the last row that genuinely committed,
+      * so a restart re-rates the failed row instead of skipping it
+       RERATE-ONE-POLICY.
+           PERFORM CALCULATE-RERATED-PREMIUM
+           PERFORM UPDATE-MOTOR-PREMIUM
+
+           IF WS-UPDATE-ERROR
+             SET WS-EOF TO TRUE
+           ELSE
+             MOVE DB2-POLICYNUM-INT TO WS-LAST-GOOD-POLICYNUMBER
+             ADD 1 TO WS-ROW-COUNT
+             ADD 1 TO WS-COMMIT-COUNT
+
+             IF WS-COMMIT-COUNT >= WS-COMMIT-INTERVAL
+               PERFORM COMMIT-AND-CHECKPOINT
+               MOVE ZERO TO WS-COMMIT-COUNT
+             END-IF
+
+             PERFORM FETCH-NEXT-POLICY
+           END-IF.
+           EXIT.
+
+       FETCH-NEXT-POLICY.
+           EXEC SQL
+             FETCH RARATECSR
+               INTO :DB2-POLICYNUM-INT,
+                    :DB2-M-CC-INT,
+                    :DB2-M-MANUFACTURED-INT,
+                    :DB2-M-ACCIDENTS-INT,
+                    :DB2-M-PREMIUM-INT
+           END-EXEC
+
+           IF SQLCODE IN SQLCA NOT EQUAL 0
+             SET WS-EOF TO TRUE
+             IF SQLCODE IN SQLCA NOT EQUAL 100
+      *        A real DB2 error, not end-of-data - leave the last
+      *        checkpoint on file so a rerun resumes from it
+               SET WS-FETCH-ERROR TO TRUE
+             END-IF
+           END-IF.
+           EXIT.
+
+      * Same accident x CC x vehicle-age formula RAEXPORT applies
+      * online, reapplied here in bulk to the premium already on file
+       CALCULATE-RERATED-PREMIUM.
+           IF DB2-M-ACCIDENTS-INT <= 2
+             MOVE 1.00 TO WS-ACCIDENT-FACTOR
+           END-IF
+           IF DB2-M-ACCIDENTS-INT > 2 AND <= 5
+             MOVE 1.20 TO WS-ACCIDENT-FACTOR
+           END-IF
+           IF DB2-M-ACCIDENTS-INT > 5 AND <= 8
+             MOVE 1.50 TO WS-ACCIDENT-FACTOR
+           END-IF
+           IF DB2-M-ACCIDENTS-INT > 8
+             MOVE 2.00 TO WS-ACCIDENT-FACTOR
+           END-IF
+
+           IF DB2-M-CC-INT <= 1200
+             MOVE 1.00 TO WS-CC-FACTOR
+           END-IF
+           IF DB2-M-CC-INT > 1200 AND <= 1600
+             MOVE 1.10 TO WS-CC-FACTOR
+           END-IF
+           IF DB2-M-CC-INT > 1600 AND <= 2000
+             MOVE 1.25 TO WS-CC-FACTOR
+           END-IF
+           IF DB2-M-CC-INT > 2000
+             MOVE 1.50 TO WS-CC-FACTOR
+           END-IF
+
+           COMPUTE WS-VEHICLE-AGE = WS-CURRENT-YEAR -
+                   DB2-M-MANUFACTURED-INT
+           IF WS-VEHICLE-AGE <= 2
+             MOVE 1.15 TO WS-AGE-FACTOR
+           END-IF
+           IF WS-VEHICLE-AGE > 2 AND <= 7
+             MOVE 1.05 TO WS-AGE-FACTOR
+           END-IF
+           IF WS-VEHICLE-AGE > 7 AND <= 15
+             MOVE 1.00 TO WS-AGE-FACTOR
+           END-IF
+           IF WS-VEHICLE-AGE > 15
+             MOVE 0.95 TO WS-AGE-FACTOR
+           END-IF
+
+           COMPUTE DB2-M-PREMIUM-INT = DB2-M-PREMIUM-INT *
+                   WS-ACCIDENT-FACTOR * WS-CC-FACTOR * WS-AGE-FACTOR.
+           EXIT.
+
+       UPDATE-MOTOR-PREMIUM.
+           EXEC SQL
+             UPDATE MOTOR
+               SET PREMIUM = :DB2-M-PREMIUM-INT
+               WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+           END-EXEC
+
+           IF SQLCODE IN SQLCA NOT EQUAL 0
+      *      The row was fetched but never actually re-rated - do not
+      *      let RERATE-ONE-POLICY count it or checkpoint past it
+             SET WS-UPDATE-ERROR TO TRUE
+           END-IF.
+           EXIT.
+
+      * Record how far we got and commit the work so far in the same
+      * unit of work, so an abend can never land between the rerated
+      * rows going durable and the checkpoint that says how far they
+      * got - either both survive or neither does
+       COMMIT-AND-CHECKPOINT.
+           IF WS-HAVE-CHECKPOINT
+             EXEC SQL
+               UPDATE BATCHCKPT
+                 SET LASTPOLICYNUMBER = :WS-LAST-GOOD-POLICYNUMBER,
+                     CHECKPOINTDATE   = :WS-DATE,
+                     CHECKPOINTTIME   = :WS-TIME
+                 WHERE JOBNAME = :WS-JOBNAME
+             END-EXEC
+           ELSE
+             EXEC SQL
+               INSERT INTO BATCHCKPT
+                     ( JOBNAME, LASTPOLICYNUMBER,
+                       CHECKPOINTDATE, CHECKPOINTTIME )
+               VALUES ( :WS-JOBNAME, :WS-LAST-GOOD-POLICYNUMBER,
+                       :WS-DATE, :WS-TIME )
+             END-EXEC
+             SET WS-HAVE-CHECKPOINT TO TRUE
+           END-IF
+
+           EXEC SQL
+             COMMIT
+           END-EXEC.
+           EXIT.
+
+      * Commit and checkpoint whatever is left. Only remove the
+      * checkpoint row when the cursor genuinely ran out of policies -
+      * a run that stopped on a real SQLCODE, or on a failed UPDATE,
+      * still has work left, so its checkpoint must survive for the
+      * next restart
+       TERMINATE-RERATE-RUN.
+           IF WS-COMMIT-COUNT > 0
+             PERFORM COMMIT-AND-CHECKPOINT
+           END-IF
+
+           EXEC SQL
+             CLOSE RARATECSR
+           END-EXEC
+
+           IF NOT WS-FETCH-ERROR AND NOT WS-UPDATE-ERROR
+             PERFORM DELETE-CHECKPOINT-ROW
+           END-IF
+
+           EXEC SQL
+             COMMIT
+           END-EXEC.
+           EXIT.
+
+      * A completed run has nothing left to resume
+       DELETE-CHECKPOINT-ROW.
+           EXEC SQL
+             DELETE FROM BATCHCKPT
+               WHERE JOBNAME = :WS-JOBNAME
+           END-EXEC.
+           EXIT.
