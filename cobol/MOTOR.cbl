@@ -61,7 +61,9 @@
            03 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
        01 MINUS-ONE                    PIC S9(4) COMP VALUE -1.
        01  WS-COMMAREA-LENGTHS.
-           03 WS-CA-HEADERTRAILER-LEN  PIC S9(4) COMP VALUE +33.
+      *    CA-RETURN-CODE + CA-COMMAREA-VERSION + CA-CUSTOMER-NUM +
+      *    CA-POLICY-NUM + CA-POLICY-COMMON, per LGCMAREA
+           03 WS-CA-HEADERTRAILER-LEN  PIC S9(4) COMP VALUE +85.
            03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
        01 DB2-IN-INTEGERS-2.
            03 DB2-CUSTOMERNUM-INT      PIC S9(9) COMP VALUE +0.
@@ -75,6 +77,73 @@
            03 DB2-PAYMENT-INT          PIC S9(9) COMP.
        01  ABS-TIME                    PIC S9(8) COMP VALUE +0.
        01  TIME1                       PIC X(8)  VALUE SPACES.
+      ******************************************************************
+      * Added for multi-factor premium rating, the MOTOR_HISTORY
+      * audit trail, pre-update validation, broker/payment
+      * maintenance and the outbound premium-change event.
+      ******************************************************************
+       01  WS-SAVE-SQLCODE             PIC S9(9) COMP VALUE ZERO.
+       01  WS-UPDATE-TIMESTAMP.
+           03 WS-UPDATE-ABSTIME        PIC S9(8) COMP VALUE +0.
+           03 WS-UPDATE-DATE           PIC X(10)      VALUE SPACES.
+           03 WS-UPDATE-TIME           PIC X(8)       VALUE SPACES.
+       01  WS-CURRENT-YEAR             PIC 9(4)       VALUE ZERO.
+       01  WS-VEHICLE-AGE              PIC S9(4) COMP VALUE ZERO.
+       01  WS-PREMIUM-FACTORS.
+           03 WS-ACCIDENT-FACTOR       PIC 9V99       VALUE 1.00.
+           03 WS-CC-FACTOR             PIC 9V99       VALUE 1.00.
+           03 WS-AGE-FACTOR            PIC 9V99       VALUE 1.00.
+      *    Set only when CAPTURE-OLD-MOTOR-VALUES actually reads a row -
+      *    WRITE-MOTOR-HISTORY must not be trusted to hold a real
+      *    before-picture otherwise
+       01  WS-OLD-MOTOR-FOUND-SWITCH   PIC X(01)      VALUE 'N'.
+           88 WS-OLD-MOTOR-FOUND       VALUE 'Y'.
+       01  WS-OLD-MOTOR-VALUES.
+           03 WS-OLD-MAKE              PIC X(15)      VALUE SPACES.
+           03 WS-OLD-MODEL             PIC X(15)      VALUE SPACES.
+           03 WS-OLD-VALUE             PIC S9(9) COMP VALUE ZERO.
+           03 WS-OLD-CC                PIC S9(4) COMP VALUE ZERO.
+           03 WS-OLD-PREMIUM           PIC S9(9) COMP VALUE ZERO.
+           03 WS-OLD-ACCIDENTS         PIC S9(9) COMP VALUE ZERO.
+       01  WS-PREMIUM-CHANGE-EVENT.
+           03 PCE-POLICYNUM            PIC 9(09)      VALUE ZERO.
+           03 PCE-OLD-PREMIUM          PIC 9(09)      VALUE ZERO.
+           03 PCE-NEW-PREMIUM          PIC 9(09)      VALUE ZERO.
+           03 PCE-EFFECTIVE-DATE       PIC X(10)      VALUE SPACES.
+       01  WS-REGNUMBER-CHECK.
+           03 WS-REG-INDEX             PIC S9(4) COMP VALUE ZERO.
+           03 WS-REG-CHAR              PIC X(01)      VALUE SPACES.
+           03 WS-REG-ALPHA-COUNT       PIC S9(4) COMP VALUE ZERO.
+           03 WS-REG-NUMERIC-COUNT     PIC S9(4) COMP VALUE ZERO.
+       01  WS-DUP-REG-COUNT            PIC S9(9) COMP VALUE ZERO.
+       01  DB2-BROKER-PAYMENT-UPD.
+           03 DB2-BROKERID-INT-UPD     PIC S9(9) COMP VALUE ZERO.
+           03 DB2-PAYMENT-INT-UPD      PIC S9(9) COMP VALUE ZERO.
+       77  IND-BROKERID-UPD            PIC S9(4) COMP.
+       77  IND-BROKERSREF-UPD          PIC S9(4) COMP.
+       77  IND-PAYMENT-UPD             PIC S9(4) COMP.
+       77  IND-ERRLOG-CUSNUM           PIC S9(4) COMP.
+       01  WS-CUSNUM-DISPLAY           PIC Z(8)9.
+       01  WS-POLNUM-DISPLAY           PIC Z(8)9.
+      *    Unedited SQLCODE holders for the SQLERRORLOG host variables -
+      *    EM-SQLRC-1/EM-SQLRC-2 are numeric-edited for CSMT display and
+      *    can't be bound to DB2 directly
+       01  WS-ERRLOG-SQLRC-1           PIC S9(9) COMP VALUE ZERO.
+       01  WS-ERRLOG-SQLRC-2           PIC S9(9) COMP VALUE ZERO.
+      *    DATE1 stays unseparated MMDDYYYY so it still fits the 8-byte
+      *    EM-DATE-1 message field - LOGDATE needs the same slash
+      *    format as MOTOR_HISTORY.CHANGEDATE, so it gets its own copy
+       01  WS-ERRLOG-DATE-2            PIC X(10)      VALUE SPACES.
+      ******************************************************************
+      * Added for the versioned commarea handshake - new MOTOR fields
+      * are only returned when the caller's commarea is large enough.
+      ******************************************************************
+       01  DB2-MOTOR-V2-EXT.
+           03 DB2-M-TELEMATICS-INT     PIC S9(4) COMP VALUE ZERO.
+           03 DB2-M-YEARSNC-INT        PIC S9(4) COMP VALUE ZERO.
+       77  IND-TELEMATICS              PIC S9(4) COMP.
+       77  IND-YEARSNC                 PIC S9(4) COMP.
+       01  WS-REQUIRED-CA-LEN-V2       PIC S9(4)      VALUE +0.
        COPY LGPOLICY.
 
            EXEC SQL
@@ -91,60 +160,307 @@
       * WRITE-ERROR-MESSAGE-2 RENAMED FROM WRITE-ERROR-MESSAGE
        UPDATE-MOTOR-DB2-INFO.
 
+           MOVE SPACES TO CA-RETURN-CODE IN DFHCOMMAREA-1
+
       *    Move numeric commarea fields to DB2 Integer formats
            MOVE CA-M-CC IN DFHCOMMAREA-1          TO DB2-M-CC-SINT-2
            MOVE CA-M-VALUE IN DFHCOMMAREA-1       TO DB2-M-VALUE-INT-2
 
+      *    Reject bad REGNUMBER / MAKE / COLOUR before we touch MOTOR
+           PERFORM VALIDATE-MOTOR-UPDATE-INFO
+
+           IF CA-RETURN-CODE IN DFHCOMMAREA-1 = SPACES
+
+             PERFORM SET-UPDATE-TIMESTAMP
+
+      *      Keep the pre-update row for the MOTOR_HISTORY audit
+      *      trail and the billing premium-change event
+             PERFORM CAPTURE-OLD-MOTOR-VALUES
+
+      *      Rate on accidents, engine size and vehicle age together
+             PERFORM CALCULATE-MOTOR-PREMIUM
+
+      *      Work out whether BROKERID/BROKERSREFERENCE/PAYMENT are
+      *      being set or cleared back to null
+             PERFORM SET-BROKER-PAYMENT-INDICATORS
+
+             MOVE CA-M-PREMIUM IN DFHCOMMAREA-1     TO
+             DB2-M-PREMIUM-INT-2
+             MOVE CA-M-ACCIDENTS IN DFHCOMMAREA-1   TO
+             DB2-M-ACCIDENTS-INT-1
+
+             MOVE ' UPDATE MOTOR ' TO EM-SQLREQ-1
+             EXEC SQL
+               UPDATE MOTOR
+                 SET
+                      MAKE              = :CA-M-MAKE ,
+                      MODEL             = :CA-M-MODEL  ,
+                      VALUE             = :DB2-M-VALUE-INT-2,
+                      REGNUMBER         = :CA-M-REGNUMBER ,
+                      COLOUR            = :CA-M-COLOUR ,
+                      CC                = :DB2-M-CC-SINT-2,
+                      YEAROFMANUFACTURE = :CA-M-MANUFACTURED,
+                      PREMIUM           = :DB2-M-PREMIUM-INT-2,
+                      ACCIDENTS         = :DB2-M-ACCIDENTS-INT-1,
+                      BROKERID          = :DB2-BROKERID-INT-UPD
+                                           :IND-BROKERID-UPD,
+                      BROKERSREFERENCE  = :CA-BROKERSREFERENCE
+                                           :IND-BROKERSREF-UPD,
+                      PAYMENT           = :DB2-PAYMENT-INT-UPD
+                                           :IND-PAYMENT-UPD
+                 WHERE
+                      POLICYNUMBER      = :DB2-POLICYNUM-INT-1
+             END-EXEC
+
+             MOVE SQLCODE IN SQLCA TO WS-SAVE-SQLCODE
+
+             IF WS-SAVE-SQLCODE NOT EQUAL 0
+      *        Non-zero SQLCODE IN SQLCA from UPDATE statement
+               IF WS-SAVE-SQLCODE EQUAL 100
+                 MOVE '01' TO CA-RETURN-CODE IN DFHCOMMAREA-1
+               ELSE
+                 MOVE '90' TO CA-RETURN-CODE IN DFHCOMMAREA-1
+      *          Write error message to TD QUEUE(CSMT)
+                 PERFORM WRITE-ERROR-MESSAGE-2
+               END-IF
+             END-IF
+
+      *      Record the before/after picture, unless the "before" row
+      *      was never actually read - a MOTOR_HISTORY row built off an
+      *      unpopulated old-value picture would misrepresent what the
+      *      update actually changed
+             IF WS-OLD-MOTOR-FOUND
+               PERFORM WRITE-MOTOR-HISTORY
+             END-IF
+
+      *      Tell billing straight away when the premium actually
+      *      changed on a successful update - WS-OLD-MOTOR-FOUND guards
+      *      this the same way it guards WRITE-MOTOR-HISTORY above,
+      *      since WS-OLD-PREMIUM is only trustworthy when the before
+      *      row was actually read
+             IF WS-SAVE-SQLCODE = 0
+               AND WS-OLD-MOTOR-FOUND
+               AND CA-M-PREMIUM IN DFHCOMMAREA-1 NOT EQUAL
+                   WS-OLD-PREMIUM
+               PERFORM WRITE-PREMIUM-CHANGE-EVENT
+             END-IF
+
+           END-IF.
+           EXIT.
+
+      * Validate REGNUMBER format/duplicates and MAKE/COLOUR presence
+      * before UPDATE-MOTOR-DB2-INFO changes the MOTOR row
+       VALIDATE-MOTOR-UPDATE-INFO.
+
+           MOVE ZERO TO WS-REG-ALPHA-COUNT
+           MOVE ZERO TO WS-REG-NUMERIC-COUNT
+           PERFORM CHECK-REGNUMBER-CHARACTER
+                   VARYING WS-REG-INDEX FROM 1 BY 1
+                   UNTIL WS-REG-INDEX >
+                         LENGTH OF CA-M-REGNUMBER IN DFHCOMMAREA-1
+
+           IF CA-M-REGNUMBER IN DFHCOMMAREA-1 = SPACES
+              OR WS-REG-ALPHA-COUNT < 2
+              OR WS-REG-NUMERIC-COUNT < 2
+      *      Doesn't look like a real plate - reject it
+             MOVE '95' TO CA-RETURN-CODE IN DFHCOMMAREA-1
+           END-IF
+
+           IF CA-RETURN-CODE IN DFHCOMMAREA-1 = SPACES
+             MOVE ' SELECT REGDUP ' TO EM-SQLREQ-1
+             EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-DUP-REG-COUNT
+                 FROM MOTOR
+                 WHERE REGNUMBER    = :CA-M-REGNUMBER
+                   AND POLICYNUMBER <> :DB2-POLICYNUM-INT-1
+             END-EXEC
+             IF SQLCODE IN SQLCA NOT EQUAL 0
+      *        The duplicate-plate check itself failed - WS-DUP-REG-
+      *        COUNT is still its zero default, so reject rather than
+      *        let that silently wave a real duplicate through
+               MOVE '90' TO CA-RETURN-CODE IN DFHCOMMAREA-1
+             ELSE
+               IF WS-DUP-REG-COUNT > 0
+      *          Another policy is already using this plate
+                 MOVE '95' TO CA-RETURN-CODE IN DFHCOMMAREA-1
+               END-IF
+             END-IF
+           END-IF
+
+           IF CA-RETURN-CODE IN DFHCOMMAREA-1 = SPACES
+             IF CA-M-MAKE IN DFHCOMMAREA-1 = SPACES
+                OR CA-M-COLOUR IN DFHCOMMAREA-1 = SPACES
+      *        No make or colour supplied - nothing to validate
+      *        against, so reject rather than store garbage
+               MOVE '95' TO CA-RETURN-CODE IN DFHCOMMAREA-1
+             END-IF
+           END-IF.
+           EXIT.
+
+      * Counts alphabetic/numeric characters in one REGNUMBER position
+       CHECK-REGNUMBER-CHARACTER.
+           MOVE CA-M-REGNUMBER IN DFHCOMMAREA-1(WS-REG-INDEX:1) TO
+           WS-REG-CHAR
+           IF WS-REG-CHAR IS ALPHABETIC
+             ADD 1 TO WS-REG-ALPHA-COUNT
+           END-IF
+           IF WS-REG-CHAR IS NUMERIC
+             ADD 1 TO WS-REG-NUMERIC-COUNT
+           END-IF.
+           EXIT.
+
+      * One CICS ASKTIME/FORMATTIME per update, shared by the premium
+      * age band, the MOTOR_HISTORY row and the billing event
+       SET-UPDATE-TIMESTAMP.
+           EXEC CICS ASKTIME ABSTIME(WS-UPDATE-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-UPDATE-ABSTIME)
+                     MMDDYYYY(WS-UPDATE-DATE) DATESEP
+                     TIME(WS-UPDATE-TIME)
+           END-EXEC
+           MOVE WS-UPDATE-DATE(7:4) TO WS-CURRENT-YEAR.
+           EXIT.
+
+      * Capture the row as it stands before the UPDATE for the audit
+      * trail and the billing premium-change event
+       CAPTURE-OLD-MOTOR-VALUES.
+           MOVE 'N' TO WS-OLD-MOTOR-FOUND-SWITCH
+           MOVE ' SELECT OLDMOTOR ' TO EM-SQLREQ-1
+           EXEC SQL
+             SELECT MAKE, MODEL, VALUE, CC, PREMIUM, ACCIDENTS
+               INTO :WS-OLD-MAKE, :WS-OLD-MODEL, :WS-OLD-VALUE,
+                    :WS-OLD-CC, :WS-OLD-PREMIUM, :WS-OLD-ACCIDENTS
+               FROM MOTOR
+               WHERE POLICYNUMBER = :DB2-POLICYNUM-INT-1
+           END-EXEC
+
+           IF SQLCODE IN SQLCA = 0
+             SET WS-OLD-MOTOR-FOUND TO TRUE
+           END-IF.
+           EXIT.
+
+      * Rate the premium on accident history, engine size (CC) and
+      * vehicle age together, not accidents alone
+       CALCULATE-MOTOR-PREMIUM.
+
               IF CA-M-ACCIDENTS IN DFHCOMMAREA-1 <= 2
-              COMPUTE CA-M-PREMIUM IN DFHCOMMAREA-1 = CA-M-PREMIUM IN
-               DFHCOMMAREA-1 * 1.
+                MOVE 1.00 TO WS-ACCIDENT-FACTOR
+              END-IF
               IF CA-M-ACCIDENTS IN DFHCOMMAREA-1 > 2 AND <= 5
-              COMPUTE CA-M-PREMIUM IN DFHCOMMAREA-1 = CA-M-PREMIUM IN
-               DFHCOMMAREA-1 * 1.20.
+                MOVE 1.20 TO WS-ACCIDENT-FACTOR
+              END-IF
               IF CA-M-ACCIDENTS IN DFHCOMMAREA-1 > 5 AND <= 8
-              COMPUTE CA-M-PREMIUM IN DFHCOMMAREA-1 = CA-M-PREMIUM IN
-               DFHCOMMAREA-1 * 1.50.
+                MOVE 1.50 TO WS-ACCIDENT-FACTOR
+              END-IF
               IF CA-M-ACCIDENTS IN DFHCOMMAREA-1 > 8
-              COMPUTE CA-M-PREMIUM IN DFHCOMMAREA-1 = CA-M-PREMIUM IN
-               DFHCOMMAREA-1 * 2.
-    
-           MOVE CA-M-PREMIUM IN DFHCOMMAREA-1     TO DB2-M-PREMIUM-INT-2
-           MOVE CA-M-ACCIDENTS IN DFHCOMMAREA-1   TO
-           DB2-M-ACCIDENTS-INT-1
-
-           MOVE ' UPDATE MOTOR ' TO EM-SQLREQ-1
-           EXEC SQL
-             UPDATE MOTOR
-               SET
-                    MAKE              = :CA-M-MAKE ,
-                    MODEL             = :CA-M-MODEL  ,
-                    VALUE             = :DB2-M-VALUE-INT-2,
-                    REGNUMBER         = :CA-M-REGNUMBER ,
-                    COLOUR            = :CA-M-COLOUR ,
-                    CC                = :DB2-M-CC-SINT-2,
-                    YEAROFMANUFACTURE = :CA-M-MANUFACTURED,
-                    PREMIUM           = :DB2-M-PREMIUM-INT-2,
-                    ACCIDENTS         = :DB2-M-ACCIDENTS-INT-1
-               WHERE
-                    POLICYNUMBER      = :DB2-POLICYNUM-INT-1
-           END-EXEC
+                MOVE 2.00 TO WS-ACCIDENT-FACTOR
+              END-IF
 
-           IF SQLCODE IN SQLCA NOT EQUAL 0
-      *      Non-zero SQLCODE IN SQLCA from UPDATE statement
-             IF SQLCODE IN SQLCA EQUAL 100
-               MOVE '01' TO CA-RETURN-CODE IN DFHCOMMAREA-1
-             ELSE
-               MOVE '90' TO CA-RETURN-CODE IN DFHCOMMAREA-1
-      *        Write error message to TD QUEUE(CSMT)
-               PERFORM WRITE-ERROR-MESSAGE-2
-             END-IF
+      *       Bigger engines cost more to put right after a claim
+              IF CA-M-CC IN DFHCOMMAREA-1 <= 1200
+                MOVE 1.00 TO WS-CC-FACTOR
+              END-IF
+              IF CA-M-CC IN DFHCOMMAREA-1 > 1200 AND <= 1600
+                MOVE 1.10 TO WS-CC-FACTOR
+              END-IF
+              IF CA-M-CC IN DFHCOMMAREA-1 > 1600 AND <= 2000
+                MOVE 1.25 TO WS-CC-FACTOR
+              END-IF
+              IF CA-M-CC IN DFHCOMMAREA-1 > 2000
+                MOVE 1.50 TO WS-CC-FACTOR
+              END-IF
+
+      *       Newer vehicles cost more to replace or repair
+              COMPUTE WS-VEHICLE-AGE = WS-CURRENT-YEAR -
+                      CA-M-MANUFACTURED IN DFHCOMMAREA-1
+              IF WS-VEHICLE-AGE <= 2
+                MOVE 1.15 TO WS-AGE-FACTOR
+              END-IF
+              IF WS-VEHICLE-AGE > 2 AND <= 7
+                MOVE 1.05 TO WS-AGE-FACTOR
+              END-IF
+              IF WS-VEHICLE-AGE > 7 AND <= 15
+                MOVE 1.00 TO WS-AGE-FACTOR
+              END-IF
+              IF WS-VEHICLE-AGE > 15
+                MOVE 0.95 TO WS-AGE-FACTOR
+              END-IF
+
+              COMPUTE CA-M-PREMIUM IN DFHCOMMAREA-1 =
+                      CA-M-PREMIUM IN DFHCOMMAREA-1 *
+                      WS-ACCIDENT-FACTOR * WS-CC-FACTOR *
+                      WS-AGE-FACTOR.
+           EXIT.
+
+      * Work out the null indicators for BROKERID/BROKERSREFERENCE/
+      * PAYMENT - a zero/spaces value on input clears the column
+       SET-BROKER-PAYMENT-INDICATORS.
+           IF CA-BROKERID IN DFHCOMMAREA-1 = ZERO
+             MOVE -1    TO IND-BROKERID-UPD
+             MOVE ZERO  TO DB2-BROKERID-INT-UPD
+           ELSE
+             MOVE ZERO  TO IND-BROKERID-UPD
+             MOVE CA-BROKERID IN DFHCOMMAREA-1 TO DB2-BROKERID-INT-UPD
+           END-IF
+
+           IF CA-BROKERSREFERENCE IN DFHCOMMAREA-1 = SPACES
+             MOVE -1   TO IND-BROKERSREF-UPD
+           ELSE
+             MOVE ZERO TO IND-BROKERSREF-UPD
+           END-IF
+
+           IF CA-PAYMENT IN DFHCOMMAREA-1 = ZERO
+             MOVE -1    TO IND-PAYMENT-UPD
+             MOVE ZERO  TO DB2-PAYMENT-INT-UPD
+           ELSE
+             MOVE ZERO  TO IND-PAYMENT-UPD
+             MOVE CA-PAYMENT IN DFHCOMMAREA-1 TO DB2-PAYMENT-INT-UPD
            END-IF.
            EXIT.
 
+      * Write the before-picture and outcome of every UPDATE MOTOR to
+      * MOTOR_HISTORY so a disputed premium can be traced back later
+       WRITE-MOTOR-HISTORY.
+           MOVE ' INSERT MHIST ' TO EM-SQLREQ-1
+           EXEC SQL
+             INSERT INTO MOTOR_HISTORY
+                   ( POLICYNUMBER, OLDMAKE, OLDMODEL, OLDVALUE,
+                     OLDCC, OLDPREMIUM, OLDACCIDENTS,
+                     CHANGEDATE, CHANGETIME, CHANGESQLCODE )
+             VALUES ( :DB2-POLICYNUM-INT-1, :WS-OLD-MAKE,
+                     :WS-OLD-MODEL, :WS-OLD-VALUE, :WS-OLD-CC,
+                     :WS-OLD-PREMIUM, :WS-OLD-ACCIDENTS,
+                     :WS-UPDATE-DATE, :WS-UPDATE-TIME,
+                     :WS-SAVE-SQLCODE )
+           END-EXEC.
+           EXIT.
+
+      * Let billing raise a mid-term adjustment invoice immediately
+      * instead of waiting to next re-read MOTOR
+       WRITE-PREMIUM-CHANGE-EVENT.
+           MOVE DB2-POLICYNUM-INT-1           TO PCE-POLICYNUM
+           MOVE WS-OLD-PREMIUM                TO PCE-OLD-PREMIUM
+           MOVE CA-M-PREMIUM IN DFHCOMMAREA-1 TO PCE-NEW-PREMIUM
+           MOVE WS-UPDATE-DATE                TO PCE-EFFECTIVE-DATE
+           EXEC CICS WRITEQ TS QUEUE('PREMCHG')
+                     FROM(WS-PREMIUM-CHANGE-EVENT)
+                     LENGTH(LENGTH OF WS-PREMIUM-CHANGE-EVENT)
+           END-EXEC.
+           EXIT.
+
       * WRITE-ERROR-MESSAGE-2 RENAMED FROM WRITE-ERROR-MESSAGE
        WRITE-ERROR-MESSAGE-2.
       * Save SQLCODE IN SQLCA in message
            MOVE SQLCODE IN SQLCA TO EM-SQLRC-1
+      * Save the customer/policy number we were updating - the caller
+      * always supplies CA-CUSTOMER-NUM on an update request, the same
+      * as on a get
+           MOVE CA-CUSTOMER-NUM IN DFHCOMMAREA-1 TO DB2-CUSTOMERNUM-INT
+           MOVE DB2-CUSTOMERNUM-INT TO WS-CUSNUM-DISPLAY
+           MOVE WS-CUSNUM-DISPLAY   TO EM-CUSNUM-1
+           MOVE DB2-POLICYNUM-INT-1 TO WS-POLNUM-DISPLAY
+           MOVE WS-POLNUM-DISPLAY   TO EM-POLNUM-1
       * Obtain and format current time and date
            EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
            END-EXEC
@@ -175,6 +491,27 @@
                END-EXEC
              END-IF
            END-IF.
+      * Also log the error to DB2 so a '90' return code can be traced
+      * back to the policy that caused it without grepping the TDQ.
+      * LOGDATE/LOGTIME reuse the SET-UPDATE-TIMESTAMP values so this
+      * row and any MOTOR_HISTORY row for the same attempt line up
+      * exactly, and CUSTOMERNUMBER is only null when the caller
+      * genuinely didn't supply one
+           IF CA-CUSTOMER-NUM IN DFHCOMMAREA-1 = ZERO
+             MOVE -1 TO IND-ERRLOG-CUSNUM
+           ELSE
+             MOVE ZERO TO IND-ERRLOG-CUSNUM
+           END-IF
+           MOVE SQLCODE IN SQLCA TO WS-ERRLOG-SQLRC-1
+           EXEC SQL
+             INSERT INTO SQLERRORLOG
+                   ( LOGDATE, LOGTIME, SQLREQTEXT, SQLCODEVALUE,
+                     CUSTOMERNUMBER, POLICYNUMBER )
+             VALUES ( :WS-UPDATE-DATE, :WS-UPDATE-TIME, :EM-SQLREQ-1,
+                     :WS-ERRLOG-SQLRC-1,
+                     :DB2-CUSTOMERNUM-INT INDICATOR :IND-ERRLOG-CUSNUM,
+                     :DB2-POLICYNUM-INT-1 )
+           END-EXEC.
            EXIT.
 
       * WRITE-ERROR-MESSAGE-1 RENAMED FROM WRITE-ERROR-MESSAGE
@@ -196,7 +533,9 @@
                      CC,
                      YEAROFMANUFACTURE,
                      PREMIUM,
-                     ACCIDENTS
+                     ACCIDENTS,
+                     TELEMATICSSCORE,
+                     YEARSNOCLAIMS
              INTO  :DB2-ISSUEDATE,
                    :DB2-EXPIRYDATE,
                    :DB2-LASTCHANGED,
@@ -211,7 +550,9 @@
                    :DB2-M-CC-SINT-1,
                    :DB2-M-MANUFACTURED,
                    :DB2-M-PREMIUM-INT-1,
-                   :DB2-M-ACCIDENTS-INT-2
+                   :DB2-M-ACCIDENTS-INT-2,
+                   :DB2-M-TELEMATICS-INT INDICATOR :IND-TELEMATICS,
+                   :DB2-M-YEARSNC-INT INDICATOR :IND-YEARSNC
              FROM  POLICY,MOTOR
              WHERE ( POLICY.POLICYNUMBER =
                         MOTOR.POLICYNUMBER   AND
@@ -224,12 +565,16 @@
            IF SQLCODE IN SQLCA = 0
       *      Select was successful
 
-      *      Calculate size of commarea required to return all data
+      *      Calculate size of commarea required to return all data,
+      *      both the original (v1) layout and the v2 layout that
+      *      also carries the telematics/years-no-claims fields
              ADD WS-CA-HEADERTRAILER-LEN TO WS-REQUIRED-CA-LEN
              ADD WS-FULL-MOTOR-LEN       TO WS-REQUIRED-CA-LEN
+             COMPUTE WS-REQUIRED-CA-LEN-V2 =
+                     WS-REQUIRED-CA-LEN + WS-V2-EXTENSION-LEN
 
-      *      if commarea received is not large enough ...
-      *        set error return code and return to caller
+      *      if commarea received is not large enough for even the
+      *      original fields ... set error return code and return
              IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
                MOVE '98' TO CA-RETURN-CODE IN DFHCOMMAREA-1
                EXEC CICS RETURN END-EXEC
@@ -251,6 +596,21 @@
                MOVE DB2-M-ACCIDENTS-INT-2 TO CA-M-ACCIDENTS
                MOVE DB2-POLICY-COMMON  TO CA-POLICY-COMMON
                MOVE DB2-MOTOR  TO CA-MOTOR(1:WS-MOTOR-LEN)
+               MOVE '01' TO CA-COMMAREA-VERSION IN DFHCOMMAREA-1
+
+      *        Caller passed a big enough commarea for the v2
+      *        fields as well - populate them and say so
+               IF EIBCALEN IS NOT LESS THAN WS-REQUIRED-CA-LEN-V2
+                 IF IND-TELEMATICS NOT EQUAL MINUS-ONE
+                   MOVE DB2-M-TELEMATICS-INT TO
+                   CA-M-TELEMATICSSCORE IN DFHCOMMAREA-1
+                 END-IF
+                 IF IND-YEARSNC NOT EQUAL MINUS-ONE
+                   MOVE DB2-M-YEARSNC-INT TO
+                   CA-M-YEARSNOCLAIMS IN DFHCOMMAREA-1
+                 END-IF
+                 MOVE '02' TO CA-COMMAREA-VERSION IN DFHCOMMAREA-1
+               END-IF
              END-IF
 
       *      Mark the end of the policy data
@@ -275,6 +635,11 @@
        WRITE-ERROR-MESSAGE-1.
       * Save SQLCODE IN SQLCA in message
            MOVE SQLCODE IN SQLCA TO EM-SQLRC-2
+      * Save the customer/policy number we were looking up
+           MOVE DB2-CUSTOMERNUM-INT TO WS-CUSNUM-DISPLAY
+           MOVE WS-CUSNUM-DISPLAY   TO EM-CUSNUM-2
+           MOVE DB2-POLICYNUM-INT-2 TO WS-POLNUM-DISPLAY
+           MOVE WS-POLNUM-DISPLAY   TO EM-POLNUM-2
       * Obtain and format current time and date
            EXEC CICS ASKTIME ABSTIME(ABS-TIME)
            END-EXEC
@@ -282,6 +647,9 @@
                      MMDDYYYY(DATE1)
                      TIME(TIME1)
            END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
+                     MMDDYYYY(WS-ERRLOG-DATE-2) DATESEP
+           END-EXEC
            MOVE DATE1 TO EM-DATE-1
            MOVE TIME1 TO EM-TIME-2
       * Write output message to TDQ
@@ -305,6 +673,21 @@
                END-EXEC
              END-IF
            END-IF.
+      * Also log the error to DB2 so a '90' return code can be traced
+      * back to the policy that caused it without grepping the TDQ.
+      * LOGDATE uses the slash-separated copy of today's date so it
+      * matches MOTOR_HISTORY.CHANGEDATE's format
+           MOVE ZERO TO IND-ERRLOG-CUSNUM
+           MOVE SQLCODE IN SQLCA TO WS-ERRLOG-SQLRC-2
+           EXEC SQL
+             INSERT INTO SQLERRORLOG
+                   ( LOGDATE, LOGTIME, SQLREQTEXT, SQLCODEVALUE,
+                     CUSTOMERNUMBER, POLICYNUMBER )
+             VALUES ( :WS-ERRLOG-DATE-2, :TIME1, :EM-SQLREQ-2,
+                     :WS-ERRLOG-SQLRC-2,
+                     :DB2-CUSTOMERNUM-INT INDICATOR :IND-ERRLOG-CUSNUM,
+                     :DB2-POLICYNUM-INT-2 )
+           END-EXEC.
            EXIT.
 
            EXIT PROGRAM.
