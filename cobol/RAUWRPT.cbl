@@ -0,0 +1,260 @@
+      ******************************************************************
+      * Monthly underwriting review report - lists every POLICY/MOTOR
+      * row ordered by accident count and premium band so underwriters
+      * can review the heaviest-loaded risks first without having to
+      * look each one up online by customer/policy number.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RAUWRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UWREPORT ASSIGN TO UWRPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UWREPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UWREPORT
+           RECORDING MODE IS F.
+       01  UW-REPORT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH                PIC X(01)  VALUE 'N'.
+           88 WS-EOF                    VALUE 'Y'.
+      *    Set only when the cursor stops on a real SQLCODE, not on
+      *    the SQLCODE 100 that means the report is genuinely complete
+       01  WS-FETCH-ERROR-SWITCH        PIC X(01)  VALUE 'N'.
+           88 WS-FETCH-ERROR            VALUE 'Y'.
+       01  WS-UWREPORT-STATUS           PIC X(02)  VALUE '00'.
+           88 WS-UWREPORT-OK            VALUE '00'.
+       01  WS-ROW-COUNT                 PIC S9(9) COMP VALUE ZERO.
+       01  WS-DATE                      PIC X(10) VALUE SPACES.
+      *    This is a batch program with no CICS task context to ask
+      *    for the time of day, so the run date comes from the
+      *    intrinsic clock instead of EXEC CICS ASKTIME/FORMATTIME
+       01  WS-CURRENT-DATE-TIME.
+           03 WS-CDT-YYYY               PIC 9(4).
+           03 WS-CDT-MM                 PIC 9(2).
+           03 WS-CDT-DD                 PIC 9(2).
+           03 FILLER                    PIC X(13).
+
+       01  WS-BAND-DESCRIPTION          PIC X(09) VALUE SPACES.
+           88 WS-BAND-IS-LOW            VALUE 'LOW      '.
+           88 WS-BAND-IS-MEDIUM         VALUE 'MEDIUM   '.
+           88 WS-BAND-IS-HIGH           VALUE 'HIGH     '.
+           88 WS-BAND-IS-SEVERE         VALUE 'SEVERE   '.
+
+       01  WS-HEADING-LINE-1.
+           03 FILLER                    PIC X(30)
+              VALUE 'MONTHLY UNDERWRITING REVIEW - '.
+           03 WH-RUN-DATE               PIC X(10) VALUE SPACES.
+           03 FILLER                    PIC X(92) VALUE SPACES.
+       01  WS-HEADING-LINE-2.
+           03 FILLER                    PIC X(10) VALUE 'POLICYNUM '.
+           03 FILLER                    PIC X(10) VALUE 'CUSTNUM   '.
+           03 FILLER                    PIC X(10) VALUE 'REGNUMBER '.
+           03 FILLER                    PIC X(16) VALUE 'MAKE      '.
+           03 FILLER                    PIC X(16) VALUE 'MODEL     '.
+           03 FILLER                    PIC X(06) VALUE 'CC    '.
+           03 FILLER                    PIC X(06) VALUE 'ACCID '.
+           03 FILLER                    PIC X(10) VALUE 'PREMIUM   '.
+           03 FILLER                    PIC X(09) VALUE 'RISKBAND '.
+       01  WS-DETAIL-LINE.
+           03 WD-POLICYNUMBER           PIC Z(8)9 VALUE ZERO.
+           03 FILLER                    PIC X(01) VALUE SPACES.
+           03 WD-CUSTOMERNUMBER         PIC Z(8)9 VALUE ZERO.
+           03 FILLER                    PIC X(01) VALUE SPACES.
+           03 WD-REGNUMBER              PIC X(09) VALUE SPACES.
+           03 FILLER                    PIC X(01) VALUE SPACES.
+           03 WD-MAKE                   PIC X(15) VALUE SPACES.
+           03 FILLER                    PIC X(01) VALUE SPACES.
+           03 WD-MODEL                  PIC X(15) VALUE SPACES.
+           03 FILLER                    PIC X(01) VALUE SPACES.
+           03 WD-CC                     PIC Z(3)9 VALUE ZERO.
+           03 FILLER                    PIC X(02) VALUE SPACES.
+           03 WD-ACCIDENTS              PIC Z9    VALUE ZERO.
+           03 FILLER                    PIC X(04) VALUE SPACES.
+           03 WD-PREMIUM                PIC Z(8)9 VALUE ZERO.
+           03 FILLER                    PIC X(01) VALUE SPACES.
+           03 WD-RISKBAND               PIC X(09) VALUE SPACES.
+       01  WS-TRAILER-LINE.
+           03 FILLER                    PIC X(20)
+              VALUE 'POLICIES REPORTED = '.
+           03 WT-ROW-COUNT               PIC Z(8)9 VALUE ZERO.
+           03 FILLER                    PIC X(103) VALUE SPACES.
+      *    Written instead of a normal trailer line when a real DB2
+      *    error cuts the cursor short, so the report cannot be
+      *    mistaken for a complete run
+       01  WS-INCOMPLETE-LINE           PIC X(132)
+              VALUE '*** DB2 ERROR - REPORT INCOMPLETE - SEE LOG **'.
+
+       COPY LGPOLICY.
+
+       01  DB2-CUSTOMERNUM-INT          PIC S9(9) COMP VALUE ZERO.
+       01  DB2-POLICYNUM-INT            PIC S9(9) COMP VALUE ZERO.
+       01  DB2-M-CC-INT                 PIC S9(4) COMP VALUE ZERO.
+       01  DB2-M-ACCIDENTS-INT          PIC S9(9) COMP VALUE ZERO.
+       01  DB2-M-PREMIUM-INT            PIC S9(9) COMP VALUE ZERO.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE DGENAPP
+           END-EXEC.
+
+      ******************************************************************
+      * Cursor over the same POLICY/MOTOR join RAEXPORT uses, ordered
+      * so the worst accident/premium bands come out first.
+      ******************************************************************
+           EXEC SQL
+             DECLARE UWRPTCSR CURSOR FOR
+             SELECT   POLICY.POLICYNUMBER,
+                      POLICY.CUSTOMERNUMBER,
+                      MOTOR.REGNUMBER,
+                      MOTOR.MAKE,
+                      MOTOR.MODEL,
+                      MOTOR.CC,
+                      MOTOR.ACCIDENTS,
+                      MOTOR.PREMIUM
+               FROM   POLICY, MOTOR
+               WHERE  POLICY.POLICYNUMBER = MOTOR.POLICYNUMBER
+               ORDER BY MOTOR.ACCIDENTS DESC, MOTOR.PREMIUM DESC
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       PRODUCE-UNDERWRITING-REPORT.
+           PERFORM INITIALIZE-REPORT
+           IF WS-UWREPORT-OK
+             PERFORM PROCESS-CURSOR-ROW UNTIL WS-EOF
+             PERFORM TERMINATE-REPORT
+           END-IF
+           STOP RUN.
+
+      * Open the report file and the cursor, write the report headings.
+      * A bad OPEN means UWREPORT never got created - nothing else in
+      * this program can run, so leave the cursor unopened and let the
+      * mainline skip straight past the reporting loop
+       INITIALIZE-REPORT.
+           OPEN OUTPUT UWREPORT
+
+           IF NOT WS-UWREPORT-OK
+             DISPLAY 'RAUWRPT - OPEN FAILED FOR UWREPORT - STATUS '
+                     WS-UWREPORT-STATUS
+             MOVE 16 TO RETURN-CODE
+           ELSE
+             MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+             STRING WS-CDT-MM   DELIMITED BY SIZE
+                    '/'         DELIMITED BY SIZE
+                    WS-CDT-DD   DELIMITED BY SIZE
+                    '/'         DELIMITED BY SIZE
+                    WS-CDT-YYYY DELIMITED BY SIZE
+                    INTO WS-DATE
+             END-STRING
+             MOVE WS-DATE TO WH-RUN-DATE
+             MOVE WS-HEADING-LINE-1 TO UW-REPORT-LINE
+             WRITE UW-REPORT-LINE
+             MOVE WS-HEADING-LINE-2 TO UW-REPORT-LINE
+             WRITE UW-REPORT-LINE
+
+             EXEC SQL
+               OPEN UWRPTCSR
+             END-EXEC
+
+             PERFORM FETCH-NEXT-ROW
+           END-IF.
+           EXIT.
+
+      * Format and write one detail line per MOTOR/POLICY row, then
+      * fetch the next one, until the cursor runs out of rows
+       PROCESS-CURSOR-ROW.
+           PERFORM DETERMINE-RISK-BAND
+           PERFORM WRITE-DETAIL-LINE
+           ADD 1 TO WS-ROW-COUNT
+           PERFORM FETCH-NEXT-ROW.
+           EXIT.
+
+       FETCH-NEXT-ROW.
+           EXEC SQL
+             FETCH UWRPTCSR
+               INTO :DB2-POLICYNUM-INT,
+                    :DB2-CUSTOMERNUM-INT,
+                    :DB2-M-REGNUMBER,
+                    :DB2-M-MAKE,
+                    :DB2-M-MODEL,
+                    :DB2-M-CC-INT,
+                    :DB2-M-ACCIDENTS-INT,
+                    :DB2-M-PREMIUM-INT
+           END-EXEC
+
+           IF SQLCODE IN SQLCA NOT EQUAL 0
+             SET WS-EOF TO TRUE
+             IF SQLCODE IN SQLCA NOT EQUAL 100
+      *        A real DB2 error, not end-of-data - the report is being
+      *        cut short, so TERMINATE-REPORT must say so instead of
+      *        writing a normal trailer
+               SET WS-FETCH-ERROR TO TRUE
+             END-IF
+           END-IF.
+           EXIT.
+
+      * Band the row the same way underwriting reads accident history -
+      * this mirrors the accident bands RAEXPORT prices on, so a row
+      * flagged SEVERE here is also the row carrying the x2.00 loading
+       DETERMINE-RISK-BAND.
+           IF DB2-M-ACCIDENTS-INT <= 2
+             SET WS-BAND-IS-LOW TO TRUE
+           END-IF
+           IF DB2-M-ACCIDENTS-INT > 2 AND <= 5
+             SET WS-BAND-IS-MEDIUM TO TRUE
+           END-IF
+           IF DB2-M-ACCIDENTS-INT > 5 AND <= 8
+             SET WS-BAND-IS-HIGH TO TRUE
+           END-IF
+           IF DB2-M-ACCIDENTS-INT > 8
+             SET WS-BAND-IS-SEVERE TO TRUE
+           END-IF.
+           EXIT.
+
+       WRITE-DETAIL-LINE.
+           MOVE DB2-POLICYNUM-INT     TO WD-POLICYNUMBER
+           MOVE DB2-CUSTOMERNUM-INT   TO WD-CUSTOMERNUMBER
+           MOVE DB2-M-REGNUMBER       TO WD-REGNUMBER
+           MOVE DB2-M-MAKE            TO WD-MAKE
+           MOVE DB2-M-MODEL           TO WD-MODEL
+           MOVE DB2-M-CC-INT          TO WD-CC
+           MOVE DB2-M-ACCIDENTS-INT   TO WD-ACCIDENTS
+           MOVE DB2-M-PREMIUM-INT     TO WD-PREMIUM
+           MOVE WS-BAND-DESCRIPTION   TO WD-RISKBAND
+           MOVE WS-DETAIL-LINE        TO UW-REPORT-LINE
+           WRITE UW-REPORT-LINE.
+           EXIT.
+
+      * Close the cursor, write the row-count trailer and close the
+      * report file. A run that stopped on a real DB2 error writes an
+      * incomplete-report marker instead of the normal trailer, and
+      * sets a non-zero return code so the job step shows failed
+       TERMINATE-REPORT.
+           EXEC SQL
+             CLOSE UWRPTCSR
+           END-EXEC
+
+           MOVE WS-ROW-COUNT TO WT-ROW-COUNT
+
+           IF WS-FETCH-ERROR
+             DISPLAY 'RAUWRPT - DB2 ERROR ENDED CURSOR EARLY - '
+                     'REPORT IS INCOMPLETE'
+             MOVE WS-INCOMPLETE-LINE TO UW-REPORT-LINE
+             WRITE UW-REPORT-LINE
+             MOVE 16 TO RETURN-CODE
+           ELSE
+             MOVE WS-TRAILER-LINE TO UW-REPORT-LINE
+             WRITE UW-REPORT-LINE
+           END-IF
+
+           CLOSE UWREPORT.
+           EXIT.
